@@ -0,0 +1,21 @@
+      *----------------------------------------------------------
+      * TUTTAB - TUTORIALS CATALOG TABLE LAYOUT (SHARED COPYBOOK)
+      *----------------------------------------------------------
+      *  DATE       BY   DESCRIPTION
+      *  ---------- ---- --------------------------------------
+      *  08/13/2026 DW   EXTRACTED FROM testing1234 SO OTHER
+      *                  PROGRAMS CAN SHARE ONE TABLE LAYOUT.
+      *  08/14/2026 DW   ADDED INDEXED BY WS-A-IDX SO PROGRAMS CAN
+      *                  SEARCH THE TABLE INSTEAD OF DUMPING IT.
+      *  08/18/2026 DW   ADDED ASCENDING KEY IS WS-A NOW THAT THE
+      *                  LOAD SORTS THE CATALOG AHEAD OF TIME, SO
+      *                  LOOKUPS CAN USE SEARCH ALL.
+      *----------------------------------------------------------
+       01  WS-TABLE-COUNT          PIC 9(05) COMP VALUE ZERO.
+
+       01  WS-TABLE.
+           05  WS-A PIC A(10)
+                   OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-TABLE-COUNT
+                   ASCENDING KEY IS WS-A
+                   INDEXED BY WS-A-IDX.
