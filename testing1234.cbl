@@ -1,26 +1,783 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. testing1234.
-      *environment division.
-      *configuration section.
+       AUTHOR. D-WOJCIK.
+       INSTALLATION. TUTORIALS-CATALOG-MAINTENANCE.
+       DATE-WRITTEN. 01/05/2019.
+       DATE-COMPILED.
+      *----------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------
+      *  DATE       BY   DESCRIPTION
+      *  ---------- ---- --------------------------------------
+      *  01/05/2019 DW   ORIGINAL PROGRAM - DEMO TABLE DISPLAY.
+      *  08/09/2026 DW   LOAD WS-TABLE FROM TUTFILE INSTEAD OF
+      *                  THE HARDCODED VALUE LITERAL.
+      *  08/10/2026 DW   REPLACED THE CONSOLE DISPLAY WITH A
+      *                  PAGINATED REPFILE CATALOG REPORT.
+      *  08/11/2026 DW   ADDED ENTRY VALIDATION AHEAD OF THE REPORT,
+      *                  WITH REJECTS ROUTED TO REJFILE.
+      *  08/12/2026 DW   CHANGED WS-TABLE TO OCCURS DEPENDING ON
+      *                  WS-TABLE-COUNT SO THE TABLE SIZE TRACKS THE
+      *                  ACTUAL INPUT VOLUME.
+      *  08/13/2026 DW   MOVED WS-TABLE TO THE TUTTAB COPYBOOK SO IT
+      *                  CAN BE SHARED WITH OTHER PROGRAMS.
+      *  08/14/2026 DW   ADDED AN OPERATOR LOOKUP PARAGRAPH AGAINST
+      *                  THE INDEXED WS-A TABLE.
+      *  08/15/2026 DW   ADDED CHECKPOINT/RESTART SUPPORT FOR THE
+      *                  TUTFILE LOAD - SEE RSTFILE.
+      *  08/16/2026 DW   ADDED A RUN-AUDIT LOG (AUDFILE) SO WE CAN
+      *                  PROVE THE JOB RAN AND HOW MUCH IT CARRIED.
+      *  08/17/2026 DW   ADDED A PIPE-DELIMITED EXTRACT (EXTFILE) FOR
+      *                  DOWNSTREAM INTERFACES.
+      *  08/18/2026 DW   SORTED TUTFILE BY KEY AND DROPPED DUPLICATES
+      *                  (VIA TUTSRT) AHEAD OF THE TABLE LOAD. WARM
+      *                  RESTARTS NOW REBUILD WS-TABLE THROUGH THE
+      *                  LAST CHECKPOINT INSTEAD OF JUST SKIPPING
+      *                  PAST IT, AND THE LOOKUP USES SEARCH ALL NOW
+      *                  THAT THE TABLE IS GUARANTEED IN KEY ORDER.
+      *  08/19/2026 DW   LOOKUP KEY NOW COMES IN AS A SECOND STARTUP
+      *                  PARAMETER AND THE LOOKUP STEP IS SKIPPED
+      *                  WHEN NONE IS SUPPLIED, SO AN UNATTENDED RUN
+      *                  NO LONGER WAITS ON THE CONSOLE. VALIDATION
+      *                  NOW COMPACTS REJECTS OUT OF WS-TABLE SO THE
+      *                  REPORT/EXTRACT/LOOKUP ONLY SEE GOOD ENTRIES.
+      *                  THE LOAD FLAGS A FULL TABLE AS TRUNCATED
+      *                  RATHER THAN CUTTING OFF SILENTLY, AN EMPTY
+      *                  TABLE SKIPS REPORT/EXTRACT/LOOKUP, AND THE
+      *                  RESTART REPLAY NO LONGER RE-APPENDS
+      *                  CHECKPOINTS THAT ARE ALREADY ON RSTFILE.
+      *  08/20/2026 DW   REPORT AND EXTRACT TRAILERS NOW WRITE EVEN ON
+      *                  AN EMPTY/ALL-REJECTED DAY SO DOWNSTREAM JOBS
+      *                  CAN TELL "RAN WITH ZERO ENTRIES" FROM "DIDN'T
+      *                  RUN" - ONLY THE LOOKUP STAYS GATED ON A
+      *                  NON-EMPTY TABLE. THE RESTART REPLAY NOW CHECKS
+      *                  THE REBUILT LAST ENTRY AGAINST RST-LAST-KEY
+      *                  AND ABENDS IF TUTFILE CHANGED UNDERNEATH THE
+      *                  CHECKPOINT. ADDED A RECONCILIATION STEP
+      *                  (RECFILE) THAT COMPARES TODAY'S WS-TABLE
+      *                  AGAINST A CARRIED-FORWARD COPY OF THE LAST
+      *                  RUN'S EXTRACT (PRVFILE) AND REPORTS ADDED /
+      *                  REMOVED / UNCHANGED ENTRIES.
+      *----------------------------------------------------------
 
-      *data division.
-      *working-storage section.
-      *linkage section.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TUTFILE ASSIGN TO "TUTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
-      *procedure division.
-      *    
-      *    display "hello world".
-      *IDENTIFICATION DIVISION.
-      *PROGRAM-ID. testing1234.
+           SELECT TUTSRT ASSIGN TO "TUTSRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK ASSIGN TO "SRTWK01".
+
+           SELECT REPFILE ASSIGN TO "REPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJFILE ASSIGN TO "REJFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RSTFILE ASSIGN TO "RSTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RST-STATUS.
+
+           SELECT AUDFILE ASSIGN TO "AUDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT EXTFILE ASSIGN TO "EXTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRVFILE ASSIGN TO "EXTPRV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRV-STATUS.
+
+           SELECT RECFILE ASSIGN TO "RECFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TUTFILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 10 CHARACTERS.
+       01  TUT-RECORD PIC X(10).
+
+       SD  SORT-WORK.
+       01  SORT-REC PIC X(10).
+
+       FD  TUTSRT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 10 CHARACTERS.
+       01  TUTSRT-RECORD PIC X(10).
+
+       FD  REPFILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-RECORD PIC X(80).
+
+       FD  REJFILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 40 CHARACTERS.
+       01  REJ-RECORD PIC X(40).
+
+       FD  RSTFILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 30 CHARACTERS.
+       01  RST-RECORD PIC X(30).
+
+       FD  AUDFILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 50 CHARACTERS.
+       01  AUD-RECORD PIC X(50).
+
+       FD  EXTFILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 30 CHARACTERS.
+       01  EXT-RECORD PIC X(30).
+
+       FD  PRVFILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 30 CHARACTERS.
+       01  PRV-RECORD PIC X(30).
+
+       FD  RECFILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 60 CHARACTERS.
+       01  REC-RECORD PIC X(60).
+
        WORKING-STORAGE SECTION.
-           01 WS-TABLE.
-               05 WS-A PIC A(10) VALUE 'TUTORIALS' OCCURS 5 TIMES.     
+           COPY TUTTAB.
+
+       01  WS-RESTART-FIELDS.
+           05  WS-RST-STATUS       PIC X(02) VALUE SPACES.
+           05  WS-RST-EOF-SW       PIC X(01) VALUE 'N'.
+               88  WS-RST-EOF               VALUE 'Y'.
+           05  WS-RESTART-PARM     PIC X(08) VALUE SPACES.
+           05  WS-CHECKPOINT-INTVL PIC 9(05) COMP VALUE 100.
+           05  WS-CHECKPOINT-QUOT  PIC 9(05) COMP VALUE ZERO.
+           05  WS-CHECKPOINT-REM   PIC 9(05) COMP VALUE ZERO.
+           05  WS-LAST-CHKPT-ENTRS PIC 9(05) COMP VALUE ZERO.
+           05  WS-REPLAY-SW        PIC X(01) VALUE 'N'.
+               88  WS-IN-REPLAY              VALUE 'Y'.
+           05  WS-RST-MISMATCH-SW  PIC X(01) VALUE 'N'.
+               88  WS-RST-MISMATCH           VALUE 'Y'.
+
+       01  RST-DETAIL-LINE.
+           05  RST-LAST-ENTRIES    PIC 9(05).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  RST-LAST-KEY        PIC X(10).
+           05  FILLER              PIC X(14) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW           PIC X(01) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+           05  WS-TRUNC-SW         PIC X(01) VALUE 'N'.
+               88  WS-TABLE-TRUNCATED        VALUE 'Y'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-IDX              PIC 9(05) COMP VALUE ZERO.
+           05  WS-IDX-ON-ENTRY     PIC 9(05) COMP VALUE ZERO.
+           05  WS-GOOD-IDX         PIC 9(05) COMP VALUE ZERO.
+           05  WS-TABLE-MAX        PIC 9(05) COMP VALUE 500.
+           05  WS-PREV-KEY         PIC X(10) VALUE SPACES.
+
+       01  WS-VALIDATION-FIELDS.
+           05  WS-GOOD-COUNT       PIC 9(05) COMP VALUE ZERO.
+           05  WS-BAD-COUNT        PIC 9(05) COMP VALUE ZERO.
+           05  WS-REASON-CODE      PIC X(04).
+               88  WS-RSN-BLANK             VALUE 'R001'.
+               88  WS-RSN-INVALID           VALUE 'R002'.
+           05  WS-REASON-TEXT      PIC X(22).
+
+       01  REJ-DETAIL-LINE.
+           05  REJ-ENTRY           PIC X(10).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  REJ-REASON-CODE     PIC X(04).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  REJ-REASON-TEXT     PIC X(22).
+
+       01  WS-REPORT-FIELDS.
+           05  WS-PAGE-NO          PIC 9(04) COMP VALUE ZERO.
+           05  WS-LINE-COUNT       PIC 9(02) COMP VALUE ZERO.
+           05  WS-LINES-PER-PAGE   PIC 9(02) COMP VALUE 10.
+           05  WS-RUN-DATE         PIC 9(08).
+           05  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+               10  WS-RUN-YYYY     PIC 9(04).
+               10  WS-RUN-MM       PIC 9(02).
+               10  WS-RUN-DD       PIC 9(02).
+           05  WS-RUN-DATE-EDIT    PIC 9999/99/99.
+
+       01  RPT-HEADER-1.
+           05  FILLER              PIC X(11) VALUE "RUN DATE : ".
+           05  RPT-H1-DATE         PIC 9999/99/99.
+           05  FILLER              PIC X(38) VALUE SPACES.
+           05  FILLER              PIC X(06) VALUE "PAGE :".
+           05  RPT-H1-PAGE         PIC ZZZ9.
+
+       01  RPT-HEADER-2.
+           05  FILLER              PIC X(80)
+                   VALUE "TUTORIALS CATALOG LISTING".
+
+       01  RPT-HEADER-3.
+           05  FILLER              PIC X(80) VALUE ALL "-".
+
+       01  RPT-DETAIL-LINE.
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  RPT-DET-ENTRY       PIC X(10).
+
+       01  RPT-TOTAL-LINE.
+           05  FILLER              PIC X(18)
+                   VALUE "TOTAL ENTRIES : ".
+           05  RPT-TOT-COUNT       PIC ZZZZ9.
+
+       01  WS-LOOKUP-FIELDS.
+           05  WS-SEARCH-KEY       PIC A(10).
+           05  WS-FOUND-SW         PIC X(01) VALUE 'N'.
+               88  WS-FOUND                 VALUE 'Y'.
+
+       01  WS-RECON-FIELDS.
+           05  WS-PRV-STATUS       PIC X(02) VALUE SPACES.
+           05  WS-PRV-EOF-SW       PIC X(01) VALUE 'N'.
+               88  WS-PRV-EOF                VALUE 'Y'.
+           05  WS-PRV-OPEN-SW      PIC X(01) VALUE 'N'.
+               88  WS-PRV-OPENED              VALUE 'Y'.
+           05  WS-RECON-ADDED      PIC 9(05) COMP VALUE ZERO.
+           05  WS-RECON-REMOVED    PIC 9(05) COMP VALUE ZERO.
+           05  WS-RECON-UNCHANGED  PIC 9(05) COMP VALUE ZERO.
+
+       01  PRV-DETAIL-LINE.
+           05  PRV-REC-TYPE        PIC X(01).
+           05  FILLER              PIC X(01).
+           05  PRV-ENTRY           PIC X(10).
+           05  FILLER              PIC X(01).
+
+       01  WS-AUDIT-FIELDS.
+           05  WS-AUD-STATUS       PIC X(02) VALUE SPACES.
+           05  WS-RUN-TIME         PIC 9(08).
+           05  WS-RUN-TIME-R REDEFINES WS-RUN-TIME.
+               10  WS-RUN-HH       PIC 9(02).
+               10  WS-RUN-MN       PIC 9(02).
+               10  WS-RUN-SS       PIC 9(02).
+               10  WS-RUN-HS       PIC 9(02).
+           05  WS-COMPLETION-STAT  PIC X(10) VALUE SPACES.
+
+       01  EXT-DETAIL-LINE.
+           05  EXT-REC-TYPE        PIC X(01) VALUE 'D'.
+           05  FILLER              PIC X(01) VALUE '|'.
+           05  EXT-ENTRY           PIC X(10).
+           05  FILLER              PIC X(01) VALUE '|'.
+
+       01  EXT-TRAILER-LINE.
+           05  EXT-REC-TYPE        PIC X(01) VALUE 'T'.
+           05  FILLER              PIC X(01) VALUE '|'.
+           05  EXT-COUNT           PIC 9(05).
+           05  FILLER              PIC X(01) VALUE '|'.
+           05  EXT-RUN-DATE        PIC 9(08).
+
+       01  AUD-DETAIL-LINE.
+           05  AUD-RUN-DATE        PIC 9999/99/99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  AUD-RUN-HH          PIC 99.
+           05  FILLER              PIC X(01) VALUE ':'.
+           05  AUD-RUN-MN          PIC 99.
+           05  FILLER              PIC X(01) VALUE ':'.
+           05  AUD-RUN-SS          PIC 99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  AUD-ENTRY-COUNT     PIC ZZZZ9.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  AUD-STATUS          PIC X(10).
+
+       01  REC-DETAIL-LINE.
+           05  REC-CHANGE-TYPE     PIC X(08).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  REC-ENTRY           PIC X(10).
+           05  FILLER              PIC X(40) VALUE SPACES.
+
+       01  REC-SUMMARY-LINE.
+           05  FILLER              PIC X(08) VALUE "ADDED : ".
+           05  REC-ADDED-CNT       PIC ZZZZ9.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE "REMOVED : ".
+           05  REC-REMOVED-CNT     PIC ZZZZ9.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(12) VALUE "UNCHANGED : ".
+           05  REC-UNCHANGED-CNT   PIC ZZZZ9.
+           05  FILLER              PIC X(11) VALUE SPACES.
 
        PROCEDURE DIVISION.
-           DISPLAY "hello world!".
-           DISPLAY "ONE-D TABLE : "WS-TABLE.
+
+      *----------------------------------------------------------
+      * 0000-MAINLINE - PROGRAM CONTROL
+      *----------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 1050-SORT-CATALOG THRU 1050-EXIT.
+           PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+           IF NOT WS-RST-MISMATCH
+               PERFORM 2000-LOAD-TABLE THRU 2000-EXIT
+               PERFORM 3000-VALIDATE-TABLE THRU 3000-EXIT
+               PERFORM 4000-RECONCILE-TABLE THRU 4000-EXIT
+               PERFORM 8000-PRINT-REPORT THRU 8000-EXIT
+               PERFORM 6000-WRITE-EXTRACT THRU 6000-EXIT
+               IF WS-TABLE-COUNT > 0 AND WS-SEARCH-KEY NOT = SPACES
+                   PERFORM 5000-LOOKUP-ENTRY THRU 5000-EXIT
+               END-IF
+           END-IF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
            STOP RUN.
 
-       end program testing1234.
+      *----------------------------------------------------------
+      * 1000-INITIALIZE - OPEN FILES AND SAY HELLO
+      *----------------------------------------------------------
+       1000-INITIALIZE.
+           DISPLAY "hello world!".
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-RESTART-PARM FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RESTART-PARM
+           END-ACCEPT.
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-SEARCH-KEY FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-SEARCH-KEY
+           END-ACCEPT.
+           OPEN OUTPUT REPFILE.
+           OPEN OUTPUT REJFILE.
+           OPEN EXTEND AUDFILE.
+           IF WS-AUD-STATUS NOT = "00"
+               OPEN OUTPUT AUDFILE
+           END-IF.
+           OPEN OUTPUT EXTFILE.
+           OPEN OUTPUT RECFILE.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * 1050-SORT-CATALOG - SORT TUTFILE BY KEY AHEAD OF THE LOAD
+      *----------------------------------------------------------
+       1050-SORT-CATALOG.
+           SORT SORT-WORK
+               ON ASCENDING KEY SORT-REC
+               USING TUTFILE
+               GIVING TUTSRT.
+           OPEN INPUT TUTSRT.
+       1050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * 1100-CHECK-RESTART - REBUILD WS-TABLE THROUGH THE LAST
+      * CHECKPOINT ON A WARM START, THEN FALL THROUGH TO THE
+      * NORMAL LOAD FOR WHATEVER TUTSRT HAS LEFT
+      *----------------------------------------------------------
+       1100-CHECK-RESTART.
+           IF WS-RESTART-PARM = "RESTART "
+               PERFORM 1110-READ-LAST-CHECKPOINT THRU 1110-EXIT
+               IF WS-LAST-CHKPT-ENTRS > 0
+                   SET WS-IN-REPLAY TO TRUE
+                   PERFORM 2100-READ-CATALOG THRU 2100-EXIT
+                   PERFORM 2200-BUILD-ENTRY THRU 2200-EXIT
+                       UNTIL WS-EOF OR WS-IDX >= WS-LAST-CHKPT-ENTRS
+                   MOVE 'N' TO WS-REPLAY-SW
+                   IF WS-EOF AND WS-IDX < WS-LAST-CHKPT-ENTRS
+                       SET WS-RST-MISMATCH TO TRUE
+                       DISPLAY "RESTART CHECKPOINT MISMATCH - EXPECTED "
+                           WS-LAST-CHKPT-ENTRS " ENTRIES BUT TUTFILE "
+                           "ONLY REBUILT " WS-IDX " BEFORE EOF"
+                       DISPLAY "TUTFILE HAS CHANGED SINCE THE LAST "
+                           "CHECKPOINT - ABENDING RATHER THAN RESTART "
+                           "AGAINST STALE DATA"
+                       MOVE 16 TO RETURN-CODE
+                   ELSE
+                       IF WS-IDX = WS-LAST-CHKPT-ENTRS
+                           AND WS-A (WS-IDX) NOT = RST-LAST-KEY
+                           SET WS-RST-MISMATCH TO TRUE
+                           DISPLAY "RESTART CHECKPOINT MISMATCH - "
+                               "EXPECTED " RST-LAST-KEY " AT ENTRY "
+                               WS-LAST-CHKPT-ENTRS " BUT REBUILT "
+                               WS-A (WS-IDX)
+                           DISPLAY "TUTFILE HAS CHANGED SINCE THE LAST "
+                               "CHECKPOINT - ABENDING RATHER THAN "
+                               "RESTART AGAINST STALE DATA"
+                           MOVE 16 TO RETURN-CODE
+                       ELSE
+                           DISPLAY "RESTARTING AFTER "
+                               WS-LAST-CHKPT-ENTRS
+                               " PREVIOUSLY LOADED ENTRIES"
+                       END-IF
+                   END-IF
+               END-IF
+               OPEN EXTEND RSTFILE
+           ELSE
+               OPEN OUTPUT RSTFILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1110-READ-LAST-CHECKPOINT.
+           OPEN INPUT RSTFILE.
+           IF WS-RST-STATUS = "00"
+               PERFORM 1111-READ-RSTFILE THRU 1111-EXIT
+               PERFORM 1112-SAVE-CHECKPOINT THRU 1112-EXIT
+                   UNTIL WS-RST-EOF
+               CLOSE RSTFILE
+           ELSE
+               DISPLAY "NO PRIOR CHECKPOINT - STARTING FROM RECORD 1"
+           END-IF.
+       1110-EXIT.
+           EXIT.
+
+       1111-READ-RSTFILE.
+           READ RSTFILE INTO RST-DETAIL-LINE
+               AT END
+                   SET WS-RST-EOF TO TRUE
+           END-READ.
+       1111-EXIT.
+           EXIT.
+
+       1112-SAVE-CHECKPOINT.
+           MOVE RST-LAST-ENTRIES TO WS-LAST-CHKPT-ENTRS.
+           PERFORM 1111-READ-RSTFILE THRU 1111-EXIT.
+       1112-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * 2000-LOAD-TABLE - LOAD WS-TABLE FROM THE SORTED TUTSRT
+      *----------------------------------------------------------
+       2000-LOAD-TABLE.
+           MOVE WS-IDX TO WS-IDX-ON-ENTRY.
+           IF WS-IDX = 0
+               PERFORM 2100-READ-CATALOG THRU 2100-EXIT
+           END-IF.
+           PERFORM 2200-BUILD-ENTRY THRU 2200-EXIT
+               UNTIL WS-EOF OR WS-IDX = WS-TABLE-MAX.
+           IF WS-IDX = WS-TABLE-MAX AND NOT WS-EOF
+               SET WS-TABLE-TRUNCATED TO TRUE
+               DISPLAY "WARNING - CATALOG TABLE FULL AT " WS-TABLE-MAX
+                   " ENTRIES - INPUT WAS TRUNCATED"
+           END-IF.
+           MOVE WS-IDX TO WS-TABLE-COUNT.
+           IF WS-IDX > WS-IDX-ON-ENTRY AND WS-CHECKPOINT-REM NOT = 0
+               PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-CATALOG.
+           READ TUTSRT
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-BUILD-ENTRY.
+           ADD 1 TO WS-IDX.
+           MOVE TUTSRT-RECORD TO WS-A (WS-IDX).
+           MOVE TUTSRT-RECORD TO WS-PREV-KEY.
+           DIVIDE WS-IDX BY WS-CHECKPOINT-INTVL
+               GIVING WS-CHECKPOINT-QUOT
+               REMAINDER WS-CHECKPOINT-REM.
+           IF WS-CHECKPOINT-REM = 0 AND NOT WS-IN-REPLAY
+               PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+           END-IF.
+           PERFORM 2160-SKIP-DUPLICATES THRU 2160-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2160-SKIP-DUPLICATES.
+           PERFORM 2100-READ-CATALOG THRU 2100-EXIT
+               UNTIL WS-EOF OR TUTSRT-RECORD NOT = WS-PREV-KEY.
+       2160-EXIT.
+           EXIT.
+
+       2300-WRITE-CHECKPOINT.
+           MOVE WS-IDX TO RST-LAST-ENTRIES.
+           MOVE WS-A (WS-IDX) TO RST-LAST-KEY.
+           WRITE RST-RECORD FROM RST-DETAIL-LINE.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * 3000-VALIDATE-TABLE - EDIT EACH ENTRY, REJECT THE BAD ONES
+      *----------------------------------------------------------
+       3000-VALIDATE-TABLE.
+           MOVE ZERO TO WS-IDX.
+           MOVE ZERO TO WS-GOOD-IDX.
+           PERFORM 3100-VALIDATE-ENTRY THRU 3100-EXIT
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-TABLE-COUNT.
+           MOVE WS-GOOD-IDX TO WS-TABLE-COUNT.
+           DISPLAY "VALIDATION - GOOD: " WS-GOOD-COUNT
+               " BAD: " WS-BAD-COUNT.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * 3100-VALIDATE-ENTRY - EDIT ONE ENTRY. GOOD ENTRIES ARE
+      * SLID DOWN OVER ANY REJECTS ALREADY SEEN, SO WS-TABLE ENDS
+      * UP HOLDING ONLY THE GOOD ENTRIES, STILL IN KEY ORDER, IN
+      * THE FIRST WS-GOOD-IDX SLOTS.
+      *----------------------------------------------------------
+       3100-VALIDATE-ENTRY.
+           IF WS-A (WS-IDX) = SPACES
+               SET WS-RSN-BLANK TO TRUE
+               MOVE "BLANK ENTRY           " TO WS-REASON-TEXT
+               PERFORM 3200-WRITE-REJECT THRU 3200-EXIT
+           ELSE
+               IF WS-A (WS-IDX) IS NOT ALPHABETIC-UPPER
+                   SET WS-RSN-INVALID TO TRUE
+                   MOVE "INVALID CHARACTERS    " TO WS-REASON-TEXT
+                   PERFORM 3200-WRITE-REJECT THRU 3200-EXIT
+               ELSE
+                   ADD 1 TO WS-GOOD-COUNT
+                   ADD 1 TO WS-GOOD-IDX
+                   IF WS-GOOD-IDX NOT = WS-IDX
+                       MOVE WS-A (WS-IDX) TO WS-A (WS-GOOD-IDX)
+                   END-IF
+               END-IF
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+       3200-WRITE-REJECT.
+           ADD 1 TO WS-BAD-COUNT.
+           MOVE WS-A (WS-IDX) TO REJ-ENTRY.
+           MOVE WS-REASON-CODE TO REJ-REASON-CODE.
+           MOVE WS-REASON-TEXT TO REJ-REASON-TEXT.
+           WRITE REJ-RECORD FROM REJ-DETAIL-LINE.
+       3200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * 4000-RECONCILE-TABLE - COMPARE TODAY'S WS-TABLE AGAINST THE
+      * PRIOR RUN'S CARRIED-FORWARD EXTRACT (PRVFILE) AND REPORT
+      * ADDED / REMOVED / UNCHANGED ENTRIES TO RECFILE. BOTH SIDES
+      * ARE IN ASCENDING KEY ORDER SO THIS IS A STRAIGHT MATCH/MERGE.
+      * RUNS EVEN WHEN WS-TABLE-COUNT IS ZERO - AN EMPTY LOAD AGAINST
+      * A POPULATED PRIOR RUN IS EXACTLY THE SHRINKAGE THIS IS FOR.
+      *----------------------------------------------------------
+       4000-RECONCILE-TABLE.
+           MOVE 1 TO WS-IDX.
+           MOVE 'N' TO WS-PRV-OPEN-SW.
+           OPEN INPUT PRVFILE.
+           IF WS-PRV-STATUS = "00"
+               SET WS-PRV-OPENED TO TRUE
+               PERFORM 4010-READ-PRIOR-ENTRY THRU 4010-EXIT
+           ELSE
+               SET WS-PRV-EOF TO TRUE
+               DISPLAY "NO PRIOR EXTRACT ON FILE - TREATING TODAY'S "
+                   "LOAD AS ALL ADDED ENTRIES"
+           END-IF.
+           PERFORM 4100-RECONCILE-STEP THRU 4100-EXIT
+               UNTIL WS-PRV-EOF AND WS-IDX > WS-TABLE-COUNT.
+           IF WS-PRV-OPENED
+               CLOSE PRVFILE
+           END-IF.
+           PERFORM 4200-WRITE-RECON-SUMMARY THRU 4200-EXIT.
+           DISPLAY "RECONCILIATION - ADDED: " WS-RECON-ADDED
+               " REMOVED: " WS-RECON-REMOVED
+               " UNCHANGED: " WS-RECON-UNCHANGED.
+       4000-EXIT.
+           EXIT.
+
+       4010-READ-PRIOR-ENTRY.
+           PERFORM 4011-READ-PRIOR-RECORD THRU 4011-EXIT.
+           PERFORM 4011-READ-PRIOR-RECORD THRU 4011-EXIT
+               UNTIL WS-PRV-EOF OR PRV-REC-TYPE = 'D'.
+       4010-EXIT.
+           EXIT.
+
+       4011-READ-PRIOR-RECORD.
+           READ PRVFILE INTO PRV-DETAIL-LINE
+               AT END
+                   SET WS-PRV-EOF TO TRUE
+           END-READ.
+       4011-EXIT.
+           EXIT.
+
+       4100-RECONCILE-STEP.
+           IF WS-PRV-EOF
+               PERFORM 4110-RECORD-ADDED THRU 4110-EXIT
+           ELSE
+               IF WS-IDX > WS-TABLE-COUNT
+                   PERFORM 4120-RECORD-REMOVED THRU 4120-EXIT
+               ELSE
+                   IF WS-A (WS-IDX) = PRV-ENTRY
+                       ADD 1 TO WS-RECON-UNCHANGED
+                       ADD 1 TO WS-IDX
+                       PERFORM 4010-READ-PRIOR-ENTRY THRU 4010-EXIT
+                   ELSE
+                       IF WS-A (WS-IDX) < PRV-ENTRY
+                           PERFORM 4110-RECORD-ADDED THRU 4110-EXIT
+                       ELSE
+                           PERFORM 4120-RECORD-REMOVED THRU 4120-EXIT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+       4110-RECORD-ADDED.
+           ADD 1 TO WS-RECON-ADDED.
+           MOVE "ADDED   " TO REC-CHANGE-TYPE.
+           MOVE WS-A (WS-IDX) TO REC-ENTRY.
+           WRITE REC-RECORD FROM REC-DETAIL-LINE.
+           ADD 1 TO WS-IDX.
+       4110-EXIT.
+           EXIT.
+
+       4120-RECORD-REMOVED.
+           ADD 1 TO WS-RECON-REMOVED.
+           MOVE "REMOVED " TO REC-CHANGE-TYPE.
+           MOVE PRV-ENTRY TO REC-ENTRY.
+           WRITE REC-RECORD FROM REC-DETAIL-LINE.
+           PERFORM 4010-READ-PRIOR-ENTRY THRU 4010-EXIT.
+       4120-EXIT.
+           EXIT.
+
+       4200-WRITE-RECON-SUMMARY.
+           MOVE WS-RECON-ADDED TO REC-ADDED-CNT.
+           MOVE WS-RECON-REMOVED TO REC-REMOVED-CNT.
+           MOVE WS-RECON-UNCHANGED TO REC-UNCHANGED-CNT.
+           WRITE REC-RECORD FROM REC-SUMMARY-LINE.
+       4200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * 5000-LOOKUP-ENTRY - SEARCH THE CATALOG FOR THE KEY SUPPLIED
+      * AS THE SECOND STARTUP PARAMETER. ONLY PERFORMED BY THE
+      * MAINLINE WHEN A KEY WAS ACTUALLY SUPPLIED, SO AN UNATTENDED
+      * RUN NEVER WAITS ON OPERATOR INPUT.
+      *----------------------------------------------------------
+       5000-LOOKUP-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW.
+           SEARCH ALL WS-A
+               AT END
+                   DISPLAY "NOT FOUND IN CATALOG : " WS-SEARCH-KEY
+               WHEN WS-A (WS-A-IDX) = WS-SEARCH-KEY
+                   SET WS-FOUND TO TRUE
+                   DISPLAY "FOUND AT ENTRY " WS-A-IDX " : "
+                       WS-A (WS-A-IDX)
+           END-SEARCH.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * 6000-WRITE-EXTRACT - PIPE-DELIMITED EXTRACT FOR DOWNSTREAM
+      *----------------------------------------------------------
+       6000-WRITE-EXTRACT.
+           OPEN OUTPUT PRVFILE.
+           MOVE ZERO TO WS-IDX.
+           PERFORM 6100-WRITE-EXTRACT-DETAIL THRU 6100-EXIT
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-TABLE-COUNT.
+           PERFORM 6200-WRITE-EXTRACT-TRAILER THRU 6200-EXIT.
+           CLOSE PRVFILE.
+       6000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * 6100/6200 ALSO WRITE THE SAME RECORDS TO PRVFILE, WHICH
+      * BECOMES THE "PRIOR RUN'S EXTRACT" THAT 4000-RECONCILE-TABLE
+      * READS BACK NEXT TIME - EXTFILE ITSELF IS OVERWRITTEN EACH
+      * RUN SO IT CAN'T DOUBLE AS ITS OWN HISTORY.
+      *----------------------------------------------------------
+       6100-WRITE-EXTRACT-DETAIL.
+           MOVE WS-A (WS-IDX) TO EXT-ENTRY.
+           WRITE EXT-RECORD FROM EXT-DETAIL-LINE.
+           WRITE PRV-RECORD FROM EXT-DETAIL-LINE.
+       6100-EXIT.
+           EXIT.
+
+       6200-WRITE-EXTRACT-TRAILER.
+           MOVE WS-TABLE-COUNT TO EXT-COUNT.
+           MOVE WS-RUN-DATE TO EXT-RUN-DATE.
+           WRITE EXT-RECORD FROM EXT-TRAILER-LINE.
+           WRITE PRV-RECORD FROM EXT-TRAILER-LINE.
+       6200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * 8000-PRINT-REPORT - WRITE THE PAGINATED CATALOG REPORT
+      *----------------------------------------------------------
+       8000-PRINT-REPORT.
+           PERFORM 8100-WRITE-PAGE-HEADERS THRU 8100-EXIT.
+           MOVE ZERO TO WS-IDX.
+           PERFORM 8200-WRITE-DETAIL-LINE THRU 8200-EXIT
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-TABLE-COUNT.
+           PERFORM 8300-WRITE-TOTAL-LINE THRU 8300-EXIT.
+       8000-EXIT.
+           EXIT.
+
+       8100-WRITE-PAGE-HEADERS.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE ZERO TO WS-LINE-COUNT.
+           MOVE WS-RUN-DATE TO RPT-H1-DATE.
+           MOVE WS-PAGE-NO TO RPT-H1-PAGE.
+           WRITE RPT-RECORD FROM RPT-HEADER-1.
+           WRITE RPT-RECORD FROM RPT-HEADER-2.
+           WRITE RPT-RECORD FROM RPT-HEADER-3.
+       8100-EXIT.
+           EXIT.
+
+       8200-WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 8100-WRITE-PAGE-HEADERS THRU 8100-EXIT
+           END-IF.
+           MOVE WS-A (WS-IDX) TO RPT-DET-ENTRY.
+           WRITE RPT-RECORD FROM RPT-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+       8200-EXIT.
+           EXIT.
+
+       8300-WRITE-TOTAL-LINE.
+           MOVE WS-TABLE-COUNT TO RPT-TOT-COUNT.
+           WRITE RPT-RECORD FROM RPT-HEADER-3.
+           WRITE RPT-RECORD FROM RPT-TOTAL-LINE.
+       8300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * 9000-TERMINATE - WRITE THE RUN AUDIT LOG AND CLOSE FILES
+      *----------------------------------------------------------
+       9000-TERMINATE.
+           IF WS-RST-MISMATCH
+               MOVE "CHKPTERR" TO WS-COMPLETION-STAT
+           ELSE
+               IF WS-TABLE-TRUNCATED
+                   MOVE "TRUNCATED" TO WS-COMPLETION-STAT
+               ELSE
+                   IF WS-TABLE-COUNT = 0
+                       MOVE "EMPTY" TO WS-COMPLETION-STAT
+                   ELSE
+                       MOVE "COMPLETE" TO WS-COMPLETION-STAT
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM 9100-WRITE-AUDIT-LOG THRU 9100-EXIT.
+           CLOSE TUTSRT.
+           CLOSE REPFILE.
+           CLOSE REJFILE.
+           CLOSE RSTFILE.
+           CLOSE AUDFILE.
+           CLOSE EXTFILE.
+           CLOSE RECFILE.
+       9000-EXIT.
+           EXIT.
+
+       9100-WRITE-AUDIT-LOG.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE.
+           MOVE WS-RUN-HH TO AUD-RUN-HH.
+           MOVE WS-RUN-MN TO AUD-RUN-MN.
+           MOVE WS-RUN-SS TO AUD-RUN-SS.
+           MOVE WS-TABLE-COUNT TO AUD-ENTRY-COUNT.
+           MOVE WS-COMPLETION-STAT TO AUD-STATUS.
+           WRITE AUD-RECORD FROM AUD-DETAIL-LINE.
+       9100-EXIT.
+           EXIT.
+
+       END PROGRAM testing1234.
